@@ -5,105 +5,558 @@
                CONFIGURATION SECTION.
                SPECIAL-NAMES.
                   CONSOLE IS DATA-INPUT.
-           
+               INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT TAX-BRACKET-FILE
+                       ASSIGN TO "data/TAXBRKTS.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS TAX-BRACKET-FILE-STATUS.
+                   SELECT HECS-THRESHOLD-FILE
+                       ASSIGN TO "data/HECSTHLD.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS HECS-THRESHOLD-FILE-STATUS.
+                   SELECT EMPLOYEE-PAY-FILE
+                       ASSIGN TO "data/EMPPAY.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS EMPLOYEE-PAY-FILE-STATUS.
+                   SELECT PAYROLL-REGISTER-FILE
+                       ASSIGN TO "data/PAYROLL.OUT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS PAYROLL-REGISTER-FILE-STATUS.
+                   SELECT PAYSLIP-FILE
+                       ASSIGN TO "data/PAYSLIP.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS PAYSLIP-FILE-STATUS.
+                   SELECT RUN-LOG-FILE
+                       ASSIGN TO "data/RUNLOG.DAT"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS RUN-LOG-FILE-STATUS.
+
            DATA DIVISION.
+               FILE SECTION.
+               FD TAX-BRACKET-FILE.
+               01 TAX-BRACKET-RECORD.
+                   05 TB-FINYEAR PIC X(9).
+                   05 TB-REGION PIC X(3).
+                   05 TB-LOW PIC 9(9).
+                   05 TB-HIGH PIC 9(9).
+                   05 TB-BASE PIC 9(9).
+                   05 TB-RATE PIC V9999.
+
+               FD HECS-THRESHOLD-FILE.
+               01 HECS-THRESHOLD-RECORD.
+                   05 HT-LOW PIC 9(9).
+                   05 HT-HIGH PIC 9(9).
+                   05 HT-RATE PIC V9999.
+
+               FD EMPLOYEE-PAY-FILE.
+               01 EMPLOYEE-PAY-RECORD.
+                   05 EMP-ID PIC X(10).
+                   05 EMP-ANNUAL-PAY PIC 9(9).
+                   05 EMP-HECS PIC X(1).
+
+               FD PAYROLL-REGISTER-FILE.
+               01 PAYROLL-REGISTER-LINE PIC X(100).
+
+               FD PAYSLIP-FILE.
+               01 PAYSLIP-RECORD.
+                   05 PS-EMP-REF PIC X(10).
+                   05 PS-FINYEAR PIC X(9).
+                   05 PS-REGION PIC X(3).
+                   05 PS-HOUSEHOLD-STATUS PIC X(1).
+                   05 PS-ANNUAL-PAY PIC 9(9).
+                   05 PS-HECS PIC X(1).
+                   05 PS-TAX-TOTAL PIC 9(9).
+                   05 PS-SUPER-TOTAL PIC 9(9).
+                   05 PS-TAKEHOME-ANNUAL PIC 9(9).
+                   05 PS-TAKEHOME-FORTNIGHTLY PIC 9(9).
+                   05 PS-TAKEHOME-MONTHLY PIC 9(9).
+                   05 PS-TAKEHOME-WEEKLY PIC 9(9).
+
+               FD RUN-LOG-FILE.
+               01 RUN-LOG-RECORD.
+                   05 RL-TIMESTAMP PIC X(21).
+                   05 RL-FINYEAR PIC X(9).
+                   05 RL-REGION PIC X(3).
+                   05 RL-HOUSEHOLD-STATUS PIC X(1).
+                   05 RL-ANNUAL-PAY PIC 9(9).
+                   05 RL-HECS PIC X(1).
+                   05 RL-TAX-TOTAL PIC 9(9).
+                   05 RL-TAKEHOME-ANNUAL PIC 9(9).
+
                WORKING-STORAGE SECTION.
-               01 FINYEAR PIC X(9) VALUE "2021/2022".
+               01 TAX-BRACKET-FILE-STATUS PIC X(2).
+               01 HECS-THRESHOLD-FILE-STATUS PIC X(2).
+               01 PAYSLIP-FILE-STATUS PIC X(2).
+               01 RUN-LOG-FILE-STATUS PIC X(2).
+               01 EMPLOYEE-PAY-FILE-STATUS PIC X(2).
+               01 PAYROLL-REGISTER-FILE-STATUS PIC X(2).
+               01 EMP-REFERENCE PIC X(10).
+
+               01 TAX-BRACKET-TABLE.
+                   05 TAX-BRACKET-ENTRY OCCURS 40 TIMES
+                          INDEXED BY TB-IDX.
+                       10 TBT-FINYEAR PIC X(9).
+                       10 TBT-REGION PIC X(3).
+                       10 TBT-LOW PIC 9(9).
+                       10 TBT-HIGH PIC 9(9).
+                       10 TBT-BASE PIC 9(9).
+                       10 TBT-RATE PIC V9999.
+               01 TAX-BRACKET-COUNT PIC 9(4) VALUE 0.
+
+               01 HECS-THRESHOLD-TABLE.
+                   05 HECS-THRESHOLD-ENTRY OCCURS 20 TIMES
+                          INDEXED BY HT-IDX.
+                       10 HTT-LOW PIC 9(9).
+                       10 HTT-HIGH PIC 9(9).
+                       10 HTT-RATE PIC V9999.
+               01 HECS-THRESHOLD-COUNT PIC 9(4) VALUE 0.
+
+               01 WS-EOF-SW PIC X(1).
+                   88 WS-EOF VALUE 'Y'.
+                   88 WS-NOT-EOF VALUE 'N'.
+
+               01 WS-FOUND-SW PIC X(1).
+                   88 WS-FOUND VALUE 'Y'.
+                   88 WS-NOT-FOUND VALUE 'N'.
+
+               01 WS-VALID-SW PIC X(1).
+                   88 WS-VALID VALUE 'Y'.
+                   88 WS-INVALID VALUE 'N'.
+
+               01 WS-ANNUAL-PAY-INPUT PIC X(9).
+               01 WS-ANNUAL-PAY-SIGNED PIC S9(9).
+               01 WS-NUMVAL-CHECK PIC S9(4) COMP.
+               01 WS-SKIPPED-COUNT PIC 9(7) VALUE 0.
+
+               01 RUN-MODE PIC X(1).
+                   88 RUN-MODE-INTERACTIVE VALUE 'I'.
+                   88 RUN-MODE-BATCH VALUE 'B'.
+
+               01 FINYEAR PIC X(9) VALUE SPACES.
                01 REGION PIC X(3) VALUE "AU".
+                   88 REGION-IS-AU VALUE "AU".
+                   88 REGION-IS-NZ VALUE "NZ".
                01 ANNUAL_PAY PIC 9(9).
                01 HECS PIC X(1).
                01 SUB_TOTAL PIC 9(9).
                01 TAX_TOTAL PIC 9(9) VALUE 0.
+               01 SG-RATE PIC V9999 VALUE .1000.
+               01 SUPER_TOTAL PIC 9(9) VALUE 0.
+
+               01 HOUSEHOLD-STATUS PIC X(1) VALUE 'S'.
+                   88 HOUSEHOLD-IS-SINGLE VALUE 'S'.
+                   88 HOUSEHOLD-IS-MARRIED VALUE 'M'.
+                   88 HOUSEHOLD-IS-FAMILY VALUE 'F'.
+               01 WS-MEDICARE-THRESHOLD PIC 9(9) VALUE 90000.
                01 TAKEHOME_PAY_ANNUAL PIC 9(9).
                01 TAKEHOME_PAY_WEEKLY PIC 9(9).
+               01 TAKEHOME_PAY_FORTNIGHTLY PIC 9(9).
+               01 TAKEHOME_PAY_MONTHLY PIC 9(9).
+
+               01 GRAND-TAX-TOTAL PIC 9(9) VALUE 0.
+               01 GRAND-TAKEHOME-TOTAL PIC 9(9) VALUE 0.
+               01 GRAND-SUPER-TOTAL PIC 9(9) VALUE 0.
+               01 EMPLOYEE-COUNT PIC 9(7) VALUE 0.
+
+               01 PAYROLL-HEADER-LINE.
+                   05 FILLER PIC X(10) VALUE "EMPLOYEE".
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 FILLER PIC X(11) VALUE " ANNUAL PAY".
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 FILLER PIC X(11) VALUE "        TAX".
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 FILLER PIC X(11) VALUE "   TAKEHOME".
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 FILLER PIC X(11) VALUE "      SUPER".
+
+               01 PAYROLL-DETAIL-LINE.
+                   05 PDL-EMP-ID PIC X(10).
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 PDL-ANNUAL-PAY PIC ZZZ,ZZZ,ZZ9.
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 PDL-TAX-TOTAL PIC ZZZ,ZZZ,ZZ9.
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 PDL-TAKEHOME-ANNUAL PIC ZZZ,ZZZ,ZZ9.
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 PDL-SUPER-TOTAL PIC ZZZ,ZZZ,ZZ9.
+
+               01 PAYROLL-TOTAL-LINE.
+                   05 FILLER PIC X(12) VALUE "GRAND TOTALS".
+                   05 FILLER PIC X(13) VALUE SPACES.
+                   05 PTL-TAX-TOTAL PIC ZZZ,ZZZ,ZZ9.
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 PTL-TAKEHOME-TOTAL PIC ZZZ,ZZZ,ZZ9.
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 PTL-SUPER-TOTAL PIC ZZZ,ZZZ,ZZ9.
 
            PROCEDURE DIVISION.
+
+           0000-MAIN-LOGIC.
                DISPLAY "TAKEHOME PAY CALCULATOR".
+               PERFORM 1000-LOAD-TAX-BRACKETS.
+               PERFORM 1100-LOAD-HECS-THRESHOLDS.
+               PERFORM 1200-OPEN-PAYSLIP-FILE.
+               PERFORM 1300-OPEN-RUN-LOG-FILE.
+               PERFORM 2000-SELECT-RUN-MODE.
+               IF RUN-MODE-BATCH
+                   PERFORM 4000-BATCH-MODE
+               ELSE
+                   PERFORM 3000-INTERACTIVE-MODE
+               END-IF.
+               CLOSE PAYSLIP-FILE.
+               CLOSE RUN-LOG-FILE.
+               STOP RUN.
+
+           1000-LOAD-TAX-BRACKETS.
+               OPEN INPUT TAX-BRACKET-FILE.
+               IF TAX-BRACKET-FILE-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN TAX BRACKET FILE - "
+                       "STATUS " TAX-BRACKET-FILE-STATUS
+                   STOP RUN
+               END-IF.
+               SET WS-NOT-EOF TO TRUE.
+               PERFORM UNTIL WS-EOF
+                   READ TAX-BRACKET-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO TAX-BRACKET-COUNT
+                           SET TB-IDX TO TAX-BRACKET-COUNT
+                           MOVE TB-FINYEAR TO TBT-FINYEAR(TB-IDX)
+                           MOVE TB-REGION TO TBT-REGION(TB-IDX)
+                           MOVE TB-LOW TO TBT-LOW(TB-IDX)
+                           MOVE TB-HIGH TO TBT-HIGH(TB-IDX)
+                           MOVE TB-BASE TO TBT-BASE(TB-IDX)
+                           MOVE TB-RATE TO TBT-RATE(TB-IDX)
+                   END-READ
+               END-PERFORM.
+               CLOSE TAX-BRACKET-FILE.
+
+           1100-LOAD-HECS-THRESHOLDS.
+               OPEN INPUT HECS-THRESHOLD-FILE.
+               IF HECS-THRESHOLD-FILE-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN HECS THRESHOLD FILE - "
+                       "STATUS " HECS-THRESHOLD-FILE-STATUS
+                   STOP RUN
+               END-IF.
+               SET WS-NOT-EOF TO TRUE.
+               PERFORM UNTIL WS-EOF
+                   READ HECS-THRESHOLD-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO HECS-THRESHOLD-COUNT
+                           SET HT-IDX TO HECS-THRESHOLD-COUNT
+                           MOVE HT-LOW TO HTT-LOW(HT-IDX)
+                           MOVE HT-HIGH TO HTT-HIGH(HT-IDX)
+                           MOVE HT-RATE TO HTT-RATE(HT-IDX)
+                   END-READ
+               END-PERFORM.
+               CLOSE HECS-THRESHOLD-FILE.
+
+           1200-OPEN-PAYSLIP-FILE.
+               OPEN EXTEND PAYSLIP-FILE.
+               IF PAYSLIP-FILE-STATUS = "35"
+                   OPEN OUTPUT PAYSLIP-FILE
+               END-IF.
+               IF PAYSLIP-FILE-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN PAYSLIP FILE - "
+                       "STATUS " PAYSLIP-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+           1300-OPEN-RUN-LOG-FILE.
+               OPEN EXTEND RUN-LOG-FILE.
+               IF RUN-LOG-FILE-STATUS = "35"
+                   OPEN OUTPUT RUN-LOG-FILE
+               END-IF.
+               IF RUN-LOG-FILE-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN RUN LOG FILE - "
+                       "STATUS " RUN-LOG-FILE-STATUS
+                   STOP RUN
+               END-IF.
+
+           1400-DETERMINE-FINYEAR.
+               MOVE SPACES TO FINYEAR.
+               SET TB-IDX TO 1.
+               PERFORM UNTIL TB-IDX > TAX-BRACKET-COUNT
+                   IF TBT-REGION(TB-IDX) = REGION
+                       IF FINYEAR = SPACES
+                               OR TBT-FINYEAR(TB-IDX) > FINYEAR
+                           MOVE TBT-FINYEAR(TB-IDX) TO FINYEAR
+                       END-IF
+                   END-IF
+                   SET TB-IDX UP BY 1
+               END-PERFORM.
+               IF FINYEAR = SPACES
+                   DISPLAY "NO TAX BRACKETS FOUND FOR REGION " REGION
+                   STOP RUN
+               END-IF.
+
+           2000-SELECT-RUN-MODE.
+               DISPLAY "ENTER RUN MODE ('I' FOR INTERACTIVE, "
+                   "'B' FOR BATCH):".
+               ACCEPT RUN-MODE FROM DATA-INPUT.
+
+           3000-INTERACTIVE-MODE.
+               PERFORM 3050-GET-REGION.
+               PERFORM 1400-DETERMINE-FINYEAR.
                DISPLAY "REGION: "REGION.
                DISPLAY "YEAR: "FINYEAR.
-               DISPLAY "SINGLE HOUSEHOLD".
-               DISPLAY "ENTER ANNUAL PAY:".
-               ACCEPT ANNUAL_PAY FROM DATA-INPUT.
-               DISPLAY "ENTER HECS STATUS:".
-               DISPLAY "('T' FOR HAS, 'F' FOR DOES NOT HAVE)".
-               ACCEPT HECS FROM DATA-INPUT.
-      *        INCOME TAX CALCULATION
-               IF ANNUAL_PAY IS > 18201 AND ANNUAL_PAY IS < 45000 THEN
-                   COMPUTE TAX_TOTAL = ( ANNUAL_PAY - 18201 ) * .019.
-               IF ANNUAL_PAY IS > 45001 AND ANNUAL_PAY IS < 120000 THEN
-                   COMPUTE TAX_TOTAL = 5092 + ( ( ANNUAL_PAY - 45001 )
-      -                * .0325 ).
-               IF ANNUAL_PAY IS > 120001 AND ANNUAL_PAY IS < 180000 THEN
-                   COMPUTE TAX_TOTAL = 29467 + ( ( ANNUAL_PAY - 120001 )
-      -                * .037 ).
-               IF ANNUAL_PAY IS > 180001 THEN
-                   COMPUTE TAX_TOTAL = 51667 + ( ( ANNUAL_PAY - 180001 )
-      -                * .045 ).
-      *        MEDICARE CALCULATION
-               IF ANNUAL_PAY IS >= 90000 THEN
-                     COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .002
-      -              ).
-               IF HECS IS EQUAL TO 'T' AND ANNUAL_PAY IS > 47014 THEN
-                   IF ANNUAL_PAY > 47014 AND < 54282 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                01).
-                   IF ANNUAL_PAY > 54283 AND < 57538 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                02).
-                   IF ANNUAL_PAY > 57539 AND < 60991 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                025).
-                   IF ANNUAL_PAY > 60992 AND < 64651 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                03).
-                   IF ANNUAL_PAY > 64652 AND < 68529 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                035).
-                   IF ANNUAL_PAY > 68530 AND < 72641 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                04).
-                   IF ANNUAL_PAY > 72642 AND < 77001 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                045).
-                   IF ANNUAL_PAY > 77002 AND < 81620 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                05).
-                   IF ANNUAL_PAY > 81621 AND < 86518 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                055).
-                  IF ANNUAL_PAY > 86519 AND < 91709 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                06).
-                   IF ANNUAL_PAY > 91710 AND < 97212 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                065).
-                   IF ANNUAL_PAY > 97213 AND < 103045 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                07).
-                   IF ANNUAL_PAY > 103046 AND < 109227 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                075).
-                   IF ANNUAL_PAY > 109228 AND < 115781 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                08).
-                   IF ANNUAL_PAY > 115782 AND < 122728 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                085).
-                   IF ANNUAL_PAY > 122729 AND < 130092 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                09).
-                   IF ANNUAL_PAY > 130093 AND < 137897 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                095).
-                   IF ANNUAL_PAY > 137898 THEN
-                       COMPUTE TAX_TOTAL = TAX_TOTAL + ( ANNUAL_PAY * .0
-      -                1).
+               PERFORM 3060-GET-HOUSEHOLD-STATUS.
+               DISPLAY "ENTER EMPLOYEE REFERENCE:".
+               ACCEPT EMP-REFERENCE FROM DATA-INPUT.
+               PERFORM 3100-GET-ANNUAL-PAY.
+               IF REGION-IS-AU
+                   PERFORM 3200-GET-HECS-STATUS
+               ELSE
+                   MOVE 'F' TO HECS
+               END-IF.
+               PERFORM 5000-CALCULATE-PAY.
+               DISPLAY "YOUR TAX TOTAL IS "TAX_TOTAL.
+               IF REGION-IS-AU
+                   DISPLAY "YOUR SUPERANNUATION GUARANTEE IS "
+                       SUPER_TOTAL
+               END-IF.
+               DISPLAY "YOUR ANNUAL TAKEHOME PAY IS "
+                   TAKEHOME_PAY_ANNUAL.
+               DISPLAY "YOUR MONTHLY TAKEHOME PAY IS "
+                   TAKEHOME_PAY_MONTHLY.
+               DISPLAY "YOUR FORTNIGHTLY TAKEHOME PAY IS "
+                   TAKEHOME_PAY_FORTNIGHTLY.
+               DISPLAY "YOUR WEEKLY TAKEHOME PAY IS "
+                   TAKEHOME_PAY_WEEKLY.
+               PERFORM 6000-WRITE-PAYSLIP.
+               PERFORM 6100-WRITE-RUN-LOG.
+
+           3050-GET-REGION.
+               SET WS-INVALID TO TRUE.
+               PERFORM UNTIL WS-VALID
+                   DISPLAY "ENTER REGION ('AU' OR 'NZ'):"
+                   ACCEPT REGION FROM DATA-INPUT
+                   IF REGION-IS-AU OR REGION-IS-NZ
+                       SET WS-VALID TO TRUE
+                   ELSE
+                       DISPLAY "REGION MUST BE 'AU' OR 'NZ' - "
+                           "TRY AGAIN"
+                   END-IF
+               END-PERFORM.
+
+           3060-GET-HOUSEHOLD-STATUS.
+               SET WS-INVALID TO TRUE.
+               PERFORM UNTIL WS-VALID
+                   DISPLAY "ENTER HOUSEHOLD STATUS "
+                       "('S' SINGLE, 'M' MARRIED, 'F' FAMILY):"
+                   ACCEPT HOUSEHOLD-STATUS FROM DATA-INPUT
+                   IF HOUSEHOLD-IS-SINGLE OR HOUSEHOLD-IS-MARRIED
+                           OR HOUSEHOLD-IS-FAMILY
+                       SET WS-VALID TO TRUE
+                   ELSE
+                       DISPLAY "HOUSEHOLD STATUS MUST BE 'S', 'M' "
+                           "OR 'F' - TRY AGAIN"
+                   END-IF
+               END-PERFORM.
+               IF HOUSEHOLD-IS-SINGLE
+                   DISPLAY "SINGLE HOUSEHOLD"
+               ELSE
+                   IF HOUSEHOLD-IS-MARRIED
+                       DISPLAY "MARRIED HOUSEHOLD"
+                   ELSE
+                       DISPLAY "FAMILY HOUSEHOLD"
+                   END-IF
+               END-IF.
+
+           3100-GET-ANNUAL-PAY.
+               SET WS-INVALID TO TRUE.
+               PERFORM UNTIL WS-VALID
+                   DISPLAY "ENTER ANNUAL PAY:"
+                   ACCEPT WS-ANNUAL-PAY-INPUT FROM DATA-INPUT
+                   COMPUTE WS-NUMVAL-CHECK =
+                       FUNCTION TEST-NUMVAL(
+                           FUNCTION TRIM(WS-ANNUAL-PAY-INPUT))
+                   IF WS-NUMVAL-CHECK = 0
+                       COMPUTE WS-ANNUAL-PAY-SIGNED =
+                           FUNCTION NUMVAL(
+                               FUNCTION TRIM(WS-ANNUAL-PAY-INPUT))
+                       IF WS-ANNUAL-PAY-SIGNED > 0
+                           MOVE WS-ANNUAL-PAY-SIGNED TO ANNUAL_PAY
+                           SET WS-VALID TO TRUE
+                       ELSE
+                           DISPLAY "ANNUAL PAY MUST BE A POSITIVE "
+                               "NUMBER - TRY AGAIN"
+                       END-IF
+                   ELSE
+                       DISPLAY "ANNUAL PAY MUST BE NUMERIC - "
+                           "TRY AGAIN"
+                   END-IF
+               END-PERFORM.
+
+           3200-GET-HECS-STATUS.
+               SET WS-INVALID TO TRUE.
+               PERFORM UNTIL WS-VALID
+                   DISPLAY "ENTER HECS STATUS:"
+                   DISPLAY "('T' FOR HAS, 'F' FOR DOES NOT HAVE)"
+                   ACCEPT HECS FROM DATA-INPUT
+                   IF HECS = 'T' OR HECS = 'F'
+                       SET WS-VALID TO TRUE
+                   ELSE
+                       DISPLAY "HECS STATUS MUST BE 'T' OR 'F' - "
+                           "TRY AGAIN"
+                   END-IF
+               END-PERFORM.
+
+           4000-BATCH-MODE.
+               PERFORM 1400-DETERMINE-FINYEAR.
+               OPEN INPUT EMPLOYEE-PAY-FILE.
+               IF EMPLOYEE-PAY-FILE-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN EMPLOYEE PAY FILE - "
+                       "STATUS " EMPLOYEE-PAY-FILE-STATUS
+                   STOP RUN
+               END-IF.
+               OPEN OUTPUT PAYROLL-REGISTER-FILE.
+               IF PAYROLL-REGISTER-FILE-STATUS NOT = "00"
+                   DISPLAY "UNABLE TO OPEN PAYROLL REGISTER FILE - "
+                       "STATUS " PAYROLL-REGISTER-FILE-STATUS
+                   STOP RUN
+               END-IF.
+               WRITE PAYROLL-REGISTER-LINE FROM PAYROLL-HEADER-LINE.
+               SET WS-NOT-EOF TO TRUE.
+               PERFORM UNTIL WS-EOF
+                   READ EMPLOYEE-PAY-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 4100-PROCESS-BATCH-EMPLOYEE
+                   END-READ
+               END-PERFORM.
+               MOVE GRAND-TAX-TOTAL TO PTL-TAX-TOTAL.
+               MOVE GRAND-TAKEHOME-TOTAL TO PTL-TAKEHOME-TOTAL.
+               MOVE GRAND-SUPER-TOTAL TO PTL-SUPER-TOTAL.
+               WRITE PAYROLL-REGISTER-LINE FROM PAYROLL-TOTAL-LINE.
+               CLOSE EMPLOYEE-PAY-FILE.
+               CLOSE PAYROLL-REGISTER-FILE.
+               DISPLAY EMPLOYEE-COUNT " EMPLOYEES PROCESSED".
+               DISPLAY WS-SKIPPED-COUNT
+                   " EMPLOYEES SKIPPED - INVALID PAY OR HECS FLAG".
+               DISPLAY "PAYROLL REGISTER WRITTEN TO "
+                   "data/PAYROLL.OUT".
+
+           4100-PROCESS-BATCH-EMPLOYEE.
+               IF EMP-ANNUAL-PAY = 0
+                       OR (EMP-HECS NOT = 'T' AND EMP-HECS NOT = 'F')
+                   DISPLAY "SKIPPING " EMP-ID
+                       " - INVALID ANNUAL PAY OR HECS FLAG"
+                   ADD 1 TO WS-SKIPPED-COUNT
+               ELSE
+                   MOVE EMP-ID TO EMP-REFERENCE
+                   MOVE EMP-ANNUAL-PAY TO ANNUAL_PAY
+                   MOVE EMP-HECS TO HECS
+                   PERFORM 5000-CALCULATE-PAY
+                   MOVE SPACES TO PAYROLL-DETAIL-LINE
+                   MOVE EMP-ID TO PDL-EMP-ID
+                   MOVE ANNUAL_PAY TO PDL-ANNUAL-PAY
+                   MOVE TAX_TOTAL TO PDL-TAX-TOTAL
+                   MOVE TAKEHOME_PAY_ANNUAL TO PDL-TAKEHOME-ANNUAL
+                   MOVE SUPER_TOTAL TO PDL-SUPER-TOTAL
+                   WRITE PAYROLL-REGISTER-LINE FROM PAYROLL-DETAIL-LINE
+                   ADD TAX_TOTAL TO GRAND-TAX-TOTAL
+                   ADD TAKEHOME_PAY_ANNUAL TO GRAND-TAKEHOME-TOTAL
+                   ADD SUPER_TOTAL TO GRAND-SUPER-TOTAL
+                   ADD 1 TO EMPLOYEE-COUNT
+                   PERFORM 6000-WRITE-PAYSLIP
+                   PERFORM 6100-WRITE-RUN-LOG
+               END-IF.
+
+           5000-CALCULATE-PAY.
+      *        INCOME TAX CALCULATION - LOOKED UP FROM TAX-BRACKETS
+               MOVE 0 TO TAX_TOTAL.
+               SET WS-NOT-FOUND TO TRUE.
+               SET TB-IDX TO 1.
+               PERFORM UNTIL TB-IDX > TAX-BRACKET-COUNT
+                       OR WS-FOUND
+                   IF TBT-FINYEAR(TB-IDX) = FINYEAR
+                           AND TBT-REGION(TB-IDX) = REGION
+                           AND ANNUAL_PAY >= TBT-LOW(TB-IDX)
+                           AND ANNUAL_PAY <= TBT-HIGH(TB-IDX)
+                       COMPUTE TAX_TOTAL = TBT-BASE(TB-IDX) +
+                           ((ANNUAL_PAY - TBT-LOW(TB-IDX))
+                               * TBT-RATE(TB-IDX))
+                       SET WS-FOUND TO TRUE
+                   ELSE
+                       SET TB-IDX UP BY 1
+                   END-IF
+               END-PERFORM.
+      *        MEDICARE CALCULATION - AU ONLY, NZ HAS NO MEDICARE LEVY
+      *        SURCHARGE THRESHOLD DEPENDS ON HOUSEHOLD STATUS
+               IF REGION-IS-AU
+                   IF HOUSEHOLD-IS-SINGLE
+                       MOVE 90000 TO WS-MEDICARE-THRESHOLD
+                   ELSE
+                       MOVE 180000 TO WS-MEDICARE-THRESHOLD
+                   END-IF
+                   IF ANNUAL_PAY IS >= WS-MEDICARE-THRESHOLD THEN
+                         COMPUTE TAX_TOTAL = TAX_TOTAL + (ANNUAL_PAY
+      -                      * .002)
+                   END-IF
+               END-IF.
+      *        HECS-HELP REPAYMENT - AU ONLY, LOOKED UP FROM
+      *        HECS-THRESHOLDS. NZ HAS NO HECS-HELP SCHEME.
+               IF REGION-IS-AU AND HECS IS EQUAL TO 'T'
+                   SET WS-NOT-FOUND TO TRUE
+                   SET HT-IDX TO 1
+                   PERFORM UNTIL HT-IDX > HECS-THRESHOLD-COUNT
+                           OR WS-FOUND
+                       IF ANNUAL_PAY >= HTT-LOW(HT-IDX)
+                               AND ANNUAL_PAY <= HTT-HIGH(HT-IDX)
+                           COMPUTE TAX_TOTAL = TAX_TOTAL +
+                               (ANNUAL_PAY * HTT-RATE(HT-IDX))
+                           SET WS-FOUND TO TRUE
+                       ELSE
+                           SET HT-IDX UP BY 1
+                       END-IF
+                   END-PERFORM
+               END-IF.
                COMPUTE TAKEHOME_PAY_ANNUAL = ANNUAL_PAY - TAX_TOTAL.
-               COMPUTE TAKEHOME_PAY_ANNUAL = TAKEHOME_PAY_ANNUAL / 52.
+      *        SUPERANNUATION GUARANTEE CONTRIBUTION - AU ONLY, NZ
+      *        HAS NO SUPERANNUATION GUARANTEE SCHEME.
+               IF REGION-IS-AU
+                   COMPUTE SUPER_TOTAL = ANNUAL_PAY * SG-RATE
+               ELSE
+                   MOVE 0 TO SUPER_TOTAL
+               END-IF.
+               COMPUTE TAKEHOME_PAY_WEEKLY = TAKEHOME_PAY_ANNUAL / 52.
+               COMPUTE TAKEHOME_PAY_FORTNIGHTLY =
+                   TAKEHOME_PAY_ANNUAL / 26.
+               COMPUTE TAKEHOME_PAY_MONTHLY = TAKEHOME_PAY_ANNUAL / 12.
 
-               DISPLAY "YOUR TAX TOTAL IS "TAX_TOTAL.
-               DISPLAY "YOUR ANNUAL TAKEHOME PAY IS "TAKEHOME_PAY_ANNUAL
-      -        .         
-               DISPLAY "YOUR WEEKLY TAKEHOME PAY IS "TAKEHOME_PAY_WEEKLY
-      -        .
-           END PROGRAM TAKEHOME_PAY.
\ No newline at end of file
+           6000-WRITE-PAYSLIP.
+               MOVE EMP-REFERENCE TO PS-EMP-REF.
+               MOVE FINYEAR TO PS-FINYEAR.
+               MOVE REGION TO PS-REGION.
+               MOVE HOUSEHOLD-STATUS TO PS-HOUSEHOLD-STATUS.
+               MOVE ANNUAL_PAY TO PS-ANNUAL-PAY.
+               MOVE HECS TO PS-HECS.
+               MOVE TAX_TOTAL TO PS-TAX-TOTAL.
+               MOVE SUPER_TOTAL TO PS-SUPER-TOTAL.
+               MOVE TAKEHOME_PAY_ANNUAL TO PS-TAKEHOME-ANNUAL.
+               MOVE TAKEHOME_PAY_FORTNIGHTLY TO
+                   PS-TAKEHOME-FORTNIGHTLY.
+               MOVE TAKEHOME_PAY_MONTHLY TO PS-TAKEHOME-MONTHLY.
+               MOVE TAKEHOME_PAY_WEEKLY TO PS-TAKEHOME-WEEKLY.
+               WRITE PAYSLIP-RECORD.
+
+           6100-WRITE-RUN-LOG.
+      *        AUDIT TRAIL OF EVERY CALCULATION, FOR DISPUTE
+      *        RESOLUTION.
+               MOVE FUNCTION CURRENT-DATE TO RL-TIMESTAMP.
+               MOVE FINYEAR TO RL-FINYEAR.
+               MOVE REGION TO RL-REGION.
+               MOVE HOUSEHOLD-STATUS TO RL-HOUSEHOLD-STATUS.
+               MOVE ANNUAL_PAY TO RL-ANNUAL-PAY.
+               MOVE HECS TO RL-HECS.
+               MOVE TAX_TOTAL TO RL-TAX-TOTAL.
+               MOVE TAKEHOME_PAY_ANNUAL TO RL-TAKEHOME-ANNUAL.
+               WRITE RUN-LOG-RECORD.
+
+           END PROGRAM TAKEHOME_PAY.
